@@ -0,0 +1,250 @@
+      * Point-maintenance utility for DDA input files.
+      * Lets you append, edit, or delete a point in an existing
+      * input file without hand-editing the header count - DATAS'
+      * layout here mirrors DDA's own, so anything this utility
+      * writes reads back into DDA unchanged.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PTMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE
+               ASSIGN DYNAMIC INPUT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS data-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD   DATA-FILE
+            LABEL RECORDS ARE STANDARD
+            DATA RECORD IS DATAS.
+       01   DATAS.
+      *Sign of X-COO. Unused on the header record.
+             03    X-SIGN       PIC   X.
+             03    X-COO        PIC  99.
+      *On the header record, the closed-polygon flag; on a content
+      *record, the point's plot symbol (space means DDA's default '*').
+             03    REC-FLAG     PIC   X.
+      *Sign of Y-COO. Unused on the header record.
+             03    Y-SIGN       PIC   X.
+      *On the header record, doubles up as the canvas row count.
+      *Unused on content records.
+             03    Y-COO        PIC  99.
+             03    FILLER       PIC   X.
+      *On the header record only, the canvas column count.
+             03    HDR-CANVAS-COLS   PIC  99.
+
+       WORKING-STORAGE SECTION.
+       01   data-status   PIC XX.
+       01   INPUT-NAME    PIC X(30).
+       01   END-OF-FILE      PIC X   VALUE 'N'.
+       01   FILE-READY       PIC X   VALUE 'Y'.
+       01   OPERATION-CODE   PIC X.
+       01   TARGET-INDEX     PIC 99.
+       01   NUM-OF-RECORDS   PIC 99  VALUE 0.
+      *Header fields carried through unchanged from the file being
+      *edited, so an append/edit/delete never disturbs the
+      *closed-polygon flag or the canvas size the header set up.
+       01   HDR-REC-FLAG           PIC X   VALUE SPACE.
+       01   HDR-Y-COO              PIC 99  VALUE 0.
+       01   HDR-CANVAS-COLS-SAVE   PIC 99  VALUE 0.
+      *Same DIGIT-redefinition trick DDA's own PROCESSING-FIRST uses
+      *to pull the record count out of the header's X-COO span.
+       01   TMP.
+            02  DIGIT       PIC 9     OCCURS 2.
+       01   COUNTER    PIC 99.
+       01   NEW-X-SIGN    PIC X   VALUE SPACE.
+       01   NEW-X-COO     PIC 99  VALUE 0.
+       01   NEW-Y-SIGN    PIC X   VALUE SPACE.
+       01   NEW-Y-COO     PIC 99  VALUE 0.
+       01   NEW-SYMBOL    PIC X   VALUE SPACE.
+      *In-memory copy of the point set being edited.
+       01   POINT-TABLE.
+            02  POINT-ENTRY   OCCURS 99.
+                03  PT-X-SIGN   PIC X.
+                03  PT-X-COO    PIC 99.
+                03  PT-SYMBOL   PIC X.
+                03  PT-Y-SIGN   PIC X.
+                03  PT-Y-COO    PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+            PERFORM GET-REQUEST.
+            PERFORM LOAD-POINTS.
+            IF FILE-READY = 'Y'
+                 PERFORM APPLY-OPERATION
+                 PERFORM SAVE-POINTS
+                 IF FILE-READY = 'Y'
+                      DISPLAY "Done. " NUM-OF-RECORDS
+                         " point(s) now in " INPUT-NAME ".".
+            STOP RUN.
+
+      *Ask for the file to edit, what to do to it, and (append/edit)
+      *the point values to write.
+       GET-REQUEST.
+            DISPLAY "Input file to maintain: " WITH NO ADVANCING.
+            ACCEPT INPUT-NAME.
+            DISPLAY "Operation - A)ppend, E)dit, D)elete: "
+               WITH NO ADVANCING.
+            ACCEPT OPERATION-CODE.
+            IF OPERATION-CODE = 'E' OR OPERATION-CODE = 'e'
+                 OR OPERATION-CODE = 'D' OR OPERATION-CODE = 'd'
+                 DISPLAY "Point index: " WITH NO ADVANCING
+                 ACCEPT TARGET-INDEX.
+            IF OPERATION-CODE = 'A' OR OPERATION-CODE = 'a'
+                 OR OPERATION-CODE = 'E' OR OPERATION-CODE = 'e'
+                 PERFORM GET-POINT-VALUES.
+
+       GET-POINT-VALUES.
+            DISPLAY "X sign (+ or -): " WITH NO ADVANCING.
+            ACCEPT NEW-X-SIGN.
+            DISPLAY "X value: " WITH NO ADVANCING.
+            ACCEPT NEW-X-COO.
+            DISPLAY "Y sign (+ or -): " WITH NO ADVANCING.
+            ACCEPT NEW-Y-SIGN.
+            DISPLAY "Y value: " WITH NO ADVANCING.
+            ACCEPT NEW-Y-COO.
+            DISPLAY "Plot symbol (blank for the default '*'): "
+               WITH NO ADVANCING.
+            ACCEPT NEW-SYMBOL.
+
+      *Read the file named by INPUT-NAME into POINT-TABLE, keeping
+      *the header's closed-flag and canvas size aside so SAVE-POINTS
+      *can put them back unchanged.
+       LOAD-POINTS.
+            MOVE 'N' TO END-OF-FILE.
+            MOVE 0 TO NUM-OF-RECORDS.
+            MOVE SPACE TO HDR-REC-FLAG.
+            MOVE 0 TO HDR-Y-COO.
+            MOVE 0 TO HDR-CANVAS-COLS-SAVE.
+            OPEN INPUT DATA-FILE.
+            IF data-status = '00'
+                 READ DATA-FILE
+                      AT END
+                           MOVE 'Y' TO END-OF-FILE
+                 END-READ
+                 IF END-OF-FILE NOT = 'Y'
+                      PERFORM PROCESS-HEADER
+                      MOVE 1 TO COUNTER
+                      PERFORM LOAD-POINTS-LOOP
+                 END-IF
+                 CLOSE DATA-FILE
+            ELSE
+                 IF OPERATION-CODE = 'A' OR OPERATION-CODE = 'a'
+                      DISPLAY INPUT-NAME
+                         " not found - starting a new point set."
+                 ELSE
+                      DISPLAY "Cannot open " INPUT-NAME
+                         " - file status " data-status "."
+                      MOVE 'N' TO FILE-READY.
+
+      *Pull the record count, closed-flag, and canvas size out of the
+      *header record already sitting in DATAS.
+       PROCESS-HEADER.
+            MOVE X-COO TO TMP.
+            MOVE DIGIT(2) TO NUM-OF-RECORDS.
+            IF DIGIT(1) NOT = SPACE
+                 MOVE TMP TO NUM-OF-RECORDS.
+            MOVE REC-FLAG TO HDR-REC-FLAG.
+            MOVE Y-COO TO HDR-Y-COO.
+            MOVE HDR-CANVAS-COLS TO HDR-CANVAS-COLS-SAVE.
+
+       LOAD-POINTS-LOOP.
+            IF COUNTER NOT > NUM-OF-RECORDS
+                 READ DATA-FILE
+                      AT END
+                           MOVE 'Y' TO END-OF-FILE
+                 END-READ
+                 IF END-OF-FILE NOT = 'Y'
+                      MOVE X-SIGN TO PT-X-SIGN(COUNTER)
+                      MOVE X-COO TO PT-X-COO(COUNTER)
+                      MOVE REC-FLAG TO PT-SYMBOL(COUNTER)
+                      MOVE Y-SIGN TO PT-Y-SIGN(COUNTER)
+                      MOVE Y-COO TO PT-Y-COO(COUNTER)
+                 END-IF
+                 ADD 1 TO COUNTER
+                 GO TO LOAD-POINTS-LOOP.
+
+      *Dispatch to the requested operation on POINT-TABLE.
+       APPLY-OPERATION.
+            IF OPERATION-CODE = 'A' OR OPERATION-CODE = 'a'
+                 PERFORM APPEND-POINT
+            ELSE
+                 IF OPERATION-CODE = 'E' OR OPERATION-CODE = 'e'
+                      PERFORM EDIT-POINT
+                 ELSE
+                      IF OPERATION-CODE = 'D' OR OPERATION-CODE = 'd'
+                           PERFORM DELETE-POINT
+                      ELSE
+                           DISPLAY "Unrecognized operation "
+                              OPERATION-CODE ".".
+
+       APPEND-POINT.
+            IF NUM-OF-RECORDS NOT < 99
+                 DISPLAY "Point set is already at the 99-point limit."
+            ELSE
+                 ADD 1 TO NUM-OF-RECORDS
+                 MOVE NEW-X-SIGN TO PT-X-SIGN(NUM-OF-RECORDS)
+                 MOVE NEW-X-COO TO PT-X-COO(NUM-OF-RECORDS)
+                 MOVE NEW-SYMBOL TO PT-SYMBOL(NUM-OF-RECORDS)
+                 MOVE NEW-Y-SIGN TO PT-Y-SIGN(NUM-OF-RECORDS)
+                 MOVE NEW-Y-COO TO PT-Y-COO(NUM-OF-RECORDS).
+
+       EDIT-POINT.
+            IF TARGET-INDEX < 1 OR TARGET-INDEX > NUM-OF-RECORDS
+                 DISPLAY "Point " TARGET-INDEX " does not exist."
+            ELSE
+                 MOVE NEW-X-SIGN TO PT-X-SIGN(TARGET-INDEX)
+                 MOVE NEW-X-COO TO PT-X-COO(TARGET-INDEX)
+                 MOVE NEW-SYMBOL TO PT-SYMBOL(TARGET-INDEX)
+                 MOVE NEW-Y-SIGN TO PT-Y-SIGN(TARGET-INDEX)
+                 MOVE NEW-Y-COO TO PT-Y-COO(TARGET-INDEX).
+
+      *Close the gap left by the deleted point by sliding every point
+      *after it down one slot, then shrink the record count.
+       DELETE-POINT.
+            IF TARGET-INDEX < 1 OR TARGET-INDEX > NUM-OF-RECORDS
+                 DISPLAY "Point " TARGET-INDEX " does not exist."
+            ELSE
+                 MOVE TARGET-INDEX TO COUNTER
+                 PERFORM SHIFT-POINTS-LOOP
+                 SUBTRACT 1 FROM NUM-OF-RECORDS.
+
+       SHIFT-POINTS-LOOP.
+            IF COUNTER < NUM-OF-RECORDS
+                 MOVE POINT-ENTRY(COUNTER + 1) TO POINT-ENTRY(COUNTER)
+                 ADD 1 TO COUNTER
+                 GO TO SHIFT-POINTS-LOOP.
+
+      *Rewrite the file: the header with the corrected count first,
+      *then one content record per surviving point.
+       SAVE-POINTS.
+            OPEN OUTPUT DATA-FILE.
+            IF data-status = '00'
+                 PERFORM WRITE-HEADER
+                 MOVE 1 TO COUNTER
+                 PERFORM WRITE-POINTS-LOOP
+                 CLOSE DATA-FILE
+            ELSE
+                 DISPLAY "Cannot open " INPUT-NAME
+                    " for writing - file status " data-status "."
+                 MOVE 'N' TO FILE-READY.
+
+       WRITE-HEADER.
+            MOVE SPACES TO DATAS.
+            MOVE NUM-OF-RECORDS TO X-COO.
+            MOVE HDR-REC-FLAG TO REC-FLAG.
+            MOVE HDR-Y-COO TO Y-COO.
+            MOVE HDR-CANVAS-COLS-SAVE TO HDR-CANVAS-COLS.
+            WRITE DATAS.
+
+       WRITE-POINTS-LOOP.
+            IF COUNTER NOT > NUM-OF-RECORDS
+                 MOVE SPACES TO DATAS
+                 MOVE PT-X-SIGN(COUNTER) TO X-SIGN
+                 MOVE PT-X-COO(COUNTER) TO X-COO
+                 MOVE PT-SYMBOL(COUNTER) TO REC-FLAG
+                 MOVE PT-Y-SIGN(COUNTER) TO Y-SIGN
+                 MOVE PT-Y-COO(COUNTER) TO Y-COO
+                 WRITE DATAS
+                 ADD 1 TO COUNTER
+                 GO TO WRITE-POINTS-LOOP.

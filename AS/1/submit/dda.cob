@@ -12,81 +12,410 @@
       * Setting up configuration
 000600 FILE-CONTROL.
 000700     SELECT INPUT-FILE
-000800         ASSIGN TO DISK
+000800         ASSIGN DYNAMIC INPUT-NAME
 000900         ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS in-file.
 001000     SELECT OUTPUT-FILE
-000800         ASSIGN TO DISK
+000800         ASSIGN DYNAMIC OUTPUT-NAME
 000900         ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS out-file.
+      *Control file driving batch mode: one input/output pair per line
+001100     SELECT CONTROL-FILE
+               ASSIGN TO "JOBLIST.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS control-status.
+      *Segment summary report, one file per job alongside its plot.
+           SELECT REPORT-FILE
+               ASSIGN DYNAMIC REPORT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS report-status.
+      *Records how many JOBLIST.TXT entries a batch run has finished,
+      *so an interrupted batch run can restart after its last
+      *completed job instead of redoing the whole list.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "DDA.CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS checkpoint-status.
+      *One line per job run, appended to across every execution, so
+      *operations has a history of what plotted (and what didn't)
+      *without having to reconstruct it from memory.
+           SELECT RUN-LOG-FILE
+               ASSIGN TO "DDARUN.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS run-log-status.
 000400 DATA DIVISION.
        FILE SECTION.
       *Set up reading file
        FD   INPUT-FILE
             LABEL RECORDS ARE STANDARD
-            DATA RECORD IS DATAS
-            VALUE OF FILE-ID IS "input.txt".
+            DATA RECORD IS DATAS.
        01   DATAS.
+      *Sign of X-COO. '-' is negative, space or '+' is positive.
+      *Unused on the header record.
+             03    X-SIGN       PIC   X.
              03    X-COO        PIC  99.
-             03    FILLER       PIC   X.       
+      *On the header record only, doubles up as the closed-polygon flag.
+             03    REC-FLAG     PIC   X.
+      *Sign of Y-COO. Unused on the header record.
+             03    Y-SIGN       PIC   X.
+      *On the header record, doubles up as the canvas row count
+      *(0 or blank keeps the 23-row default). Unused on content
+      *records.
              03    Y-COO        PIC  99.
+             03    FILLER       PIC   X.
+      *On the header record only, the canvas column count (0 or
+      *blank keeps the 79-column default).
+             03    HDR-CANVAS-COLS   PIC  99.
 
        FD   OUTPUT-FILE
             LABEL RECORDS ARE STANDARD
-            DATA RECORD IS ROW
-            VALUE OF FILE-ID IS "output.txt".
+            DATA RECORD IS ROW.
        01   ROW.
-            03    FOR-OUT   PIC X  OCCURS 79.
+            03    FOR-OUT   PIC X  OCCURS 99.
+
+      *One batch job entry: an input file name paired with an output file name.
+       FD   CONTROL-FILE
+            LABEL RECORDS ARE STANDARD
+            DATA RECORD IS JOB-REC.
+       01   JOB-REC.
+             03    JOB-INPUT-NAME    PIC  X(30).
+             03    FILLER            PIC  X.
+             03    JOB-OUTPUT-NAME   PIC  X(30).
+
+      *How many JOBLIST.TXT entries have completed in the current
+      *batch run so far, plus enough of a fingerprint of that
+      *JOBLIST.TXT (its line count and its first job's input name) to
+      *tell a leftover checkpoint from an unrelated run apart from one
+      *that actually matches the control file on disk right now.
+       FD   CHECKPOINT-FILE
+            LABEL RECORDS ARE STANDARD
+            DATA RECORD IS CHECKPOINT-REC.
+       01   CHECKPOINT-REC.
+             03    CKPT-JOBS-DONE    PIC  9(4).
+             03    FILLER            PIC  X.
+             03    CKPT-JOB-COUNT    PIC  9(4).
+             03    FILLER            PIC  X.
+             03    CKPT-FIRST-JOB    PIC  X(30).
+
+      *One run-log entry: which input file ran, how many records it
+      *had, and whether the job completed or aborted.
+       FD   RUN-LOG-FILE
+            LABEL RECORDS ARE STANDARD
+            DATA RECORD IS RUN-LOG-LINE.
+       01   RUN-LOG-LINE.
+             03    RL-LOG-INPUT     PIC   X(30).
+             03    FILLER           PIC   X(3)  VALUE SPACES.
+             03    RL-LOG-RECORDS   PIC   ZZ9.
+             03    FILLER           PIC   X(3)  VALUE SPACES.
+             03    RL-LOG-STATUS    PIC   X(9).
+
+      *One line of the segment summary report: the segment's two
+      *endpoints, its slope, and its length.
+       FD   REPORT-FILE
+            LABEL RECORDS ARE STANDARD
+            DATA RECORD IS REPORT-LINE.
+       01   REPORT-LINE.
+             03    RL-SEG-NO      PIC   ZZ9.
+             03    FILLER         PIC   X(3)  VALUE SPACES.
+             03    RL-X1          PIC   ---9.
+             03    FILLER         PIC   X     VALUE SPACE.
+             03    RL-Y1          PIC   ---9.
+             03    FILLER         PIC   X(4)  VALUE " TO ".
+             03    RL-X2          PIC   ---9.
+             03    FILLER         PIC   X     VALUE SPACE.
+             03    RL-Y2          PIC   ---9.
+             03    FILLER         PIC   X(3)  VALUE SPACES.
+             03    RL-SLOPE       PIC   -99.9(5).
+             03    FILLER         PIC   X(3)  VALUE SPACES.
+             03    RL-LENGTH      PIC   ZZ9.9(5).
 
        WORKING-STORAGE SECTION
        01   in-file     PIC XX.
        01   out-file    PIC XX.
+       01   control-status  PIC XX.
+       01   report-status  PIC XX.
+       01   checkpoint-status  PIC XX.
+       01   run-log-status     PIC XX.
+      *How many JOBLIST.TXT entries this batch run has already
+      *finished, loaded from/saved to CHECKPOINT-FILE so an
+      *interrupted run can pick up where it left off.
+       01   JOBS-DONE   PIC 9(4)   VALUE 0.
+       01   JOBS-SKIPPED  PIC 9(4)   VALUE 0.
+      *Names of the files the current job reads/writes; ASSIGN TO
+      *reopens INPUT-FILE/OUTPUT-FILE against whatever these hold.
+       01   INPUT-NAME    PIC X(30)  VALUE "input.txt".
+       01   OUTPUT-NAME   PIC X(30)  VALUE "output.txt".
+      *Built off OUTPUT-NAME, e.g. output.txt -> output.txt.rpt.
+       01   REPORT-NAME   PIC X(34).
+      *Segment number and endpoint-to-endpoint distance, used by
+      *WRITE-SEGMENT-REPORT.
+       01   SEGMENT-NO       PIC 999   VALUE 0.
+       01   SEGMENT-DX       PIC S999.
+       01   SEGMENT-DY       PIC S999.
+       01   SEGMENT-LENGTH   PIC 999V9(5).
+       01   REPORT-HEADER-LINE  PIC X(52).
+      *Used to look up a plain-English cause for a FILE STATUS code
+      *by DESCRIBE-FILE-STATUS.
+       01   STATUS-CODE   PIC XX.
+       01   STATUS-DESC   PIC X(40).
+      *'Y' once FILE-OPEN succeeded for the current job.
+       01   JOB-OK           PIC X      VALUE 'Y'.
+      *'Y' once the batch control file has no more job entries.
+       01   END-OF-JOBS      PIC X      VALUE 'N'.
+      *'Y' when a JOBLIST.TXT control file is actually present.
+       01   BATCH-MODE       PIC X      VALUE 'N'.
+      *'Y' when the header record asked for the figure to be closed
+      *into a polygon (last point joined back to the first).
+       01   CLOSED-MODE      PIC X      VALUE 'N'.
+      *Fingerprint of the JOBLIST.TXT actually on disk this run, taken
+      *by SCAN-CONTROL-FILE before BATCH-LOOP starts - compared against
+      *the same two fields stored in a checkpoint before trusting it.
+       01   CONTROL-LINE-COUNT  PIC 9(4)   VALUE 0.
+       01   CONTROL-FIRST-JOB   PIC X(30)  VALUE SPACES.
+       01   SCAN-EOF            PIC X      VALUE 'N'.
       * Index used to iterate through all points.
       * TEMP-X, TEMP-Y as integer to fill in grids.
        01   TEMP-X   PIC 99.
        01   TEMP-Y   PIC 99.
        01   INDEX-I  PIC 99   VALUE 1.
        01   INDEX-J  PIC 99   VALUE 2.
-       01   TRAVELLER-X    PIC 99.
-       01   TRAVELLER-Y    PIC 99.
-       01   SLOPE    PIC  S99V9(5).              
+      *Signed so a segment can travel through all four quadrants.
+       01   TRAVELLER-X    PIC S99.
+       01   TRAVELLER-Y    PIC S99.
+       01   SLOPE    PIC  S99V9(5).
        01   COUNTER     PIC 99.
        01   Y-PRINT     PIC 99    VALUE 1.
       *0 represents proceed in x. 1 represents in y, 2 represents aligning with y.
        01   X-Y      PIC 9.
       *Two pointers. First point to the one with lower x or y. Second to larger.
-       01   FIRST-POINT-X   PIC 99.
-       01   FIRST-POINT-Y   PIC 99.
-       01   SECOND-POINTER  PIC 99.
-       01   NUM-OF-RECORDS  PIC 99.	   
-       01   FLOAT           PIC 99V9(5).
+       01   FIRST-POINT-X   PIC S99.
+       01   FIRST-POINT-Y   PIC S99.
+       01   SECOND-POINTER  PIC S99.
+       01   NUM-OF-RECORDS  PIC 99.
+       01   FLOAT-VAL           PIC S99V9(5).
        01   TMP.
             02  DIGIT       PIC 9     OCCURS  2.
+      *Unsigned magnitude read off a record, before X-SIGN/Y-SIGN is applied.
+       01   COO-MAGNITUDE   PIC 99.
        01   POINT-SET.
-            02  X-POINT   PIC 99  OCCURS  99.  
-            02  Y-POINT   PIC 99  OCCURS  99.
+            02  X-POINT   PIC S99  OCCURS  99.
+            02  Y-POINT   PIC S99  OCCURS  99.
+      *Flags whether a read-in point falls inside the plotting grid.
+       01   REC-VALID     PIC X   OCCURS  99  VALUE 'Y'.
+      *Plot symbol requested for the segment ending at this point, off
+      *the content record's REC-FLAG byte (space keeps the '*' default).
+       01   PLOT-SYMBOL   PIC X   OCCURS  99  VALUE '*'.
+      *Symbol CALCULATE-TWO-POINTS is currently plotting with, set by
+      *DRAW-SEGMENT from the segment's destination point.
+       01   CURRENT-SYMBOL   PIC X   VALUE '*'.
+      *Canvas size for the current job, off the header record's
+      *canvas fields (23 x 79 unless the header asks otherwise).
+       01   ACTUAL-ROWS   PIC 99   VALUE 23.
+       01   ACTUAL-COLS   PIC 99   VALUE 79.
+      *MATRIX cell where the origin (0,0) is plotted, and the smallest
+      *and largest X/Y that still land inside the grid around it.
+      *Derived from ACTUAL-ROWS/ACTUAL-COLS by SET-CANVAS-DIMENSIONS;
+      *the VALUEs below are just the 23 x 79 default.
+       01   ORIGIN-ROW    PIC 99   VALUE 12.
+       01   ORIGIN-COL    PIC 99   VALUE 40.
+       01   MIN-CANVAS-X  PIC S99  VALUE -39.
+       01   MAX-CANVAS-X  PIC S99  VALUE  39.
+       01   MIN-CANVAS-Y  PIC S99  VALUE -11.
+       01   MAX-CANVAS-Y  PIC S99  VALUE  11.
+      *Smallest/largest X and Y actually seen in a job's point set,
+      *and the largest magnitude of either, used by SCALE-POINTS to
+      *shrink a coordinate set too big for the canvas.
+       01   MIN-DATA-X    PIC S99.
+       01   MAX-DATA-X    PIC S99.
+       01   MIN-DATA-Y    PIC S99.
+       01   MAX-DATA-Y    PIC S99.
+       01   DATA-EXTENT-X PIC 99.
+       01   DATA-EXTENT-Y PIC 99.
+      *Which record set MIN/MAX-DATA-X/Y, so a scale message can point
+      *at the actual point driving the shrink - the only way to tell a
+      *legitimately large dataset from a mistyped coordinate.
+       01   MIN-DATA-X-REC   PIC 99  VALUE 0.
+       01   MAX-DATA-X-REC   PIC 99  VALUE 0.
+       01   MIN-DATA-Y-REC   PIC 99  VALUE 0.
+       01   MAX-DATA-Y-REC   PIC 99  VALUE 0.
+       01   SCALE-DRIVER-X   PIC 99  VALUE 0.
+       01   SCALE-DRIVER-Y   PIC 99  VALUE 0.
+       01   SCALE-FACTOR     PIC 9V9(5)  VALUE 1.
+       01   SCALE-CANDIDATE  PIC 9V9(5).
        01   MATRIX.
-            03  ROWS  OCCURS  23.
-                05  SYMBOLS   PIC X   OCCURS 79.
+            03  ROWS  OCCURS  99.
+                05  SYMBOLS   PIC X   OCCURS 99.
                 
 			
 000500 PROCEDURE DIVISION.
        
        MAIN-LOGIC.
+      *A JOBLIST.TXT control file switches the run into batch mode:
+      *one input/output pair per line, running the job logic once per
+      *line instead of once for the hardcoded input.txt/output.txt.
+             OPEN INPUT CONTROL-FILE.
+             IF control-status = '00'
+                  MOVE 'Y' TO BATCH-MODE
+                  PERFORM SCAN-CONTROL-FILE
+                  OPEN INPUT CONTROL-FILE
+                  PERFORM LOAD-CHECKPOINT
+                  PERFORM SKIP-COMPLETED-JOBS
+                  PERFORM BATCH-LOOP THRU BATCH-LOOP-EXIT
+                  CLOSE CONTROL-FILE
+                  PERFORM CLEAR-CHECKPOINT
+             ELSE
+                  MOVE 'input.txt' TO INPUT-NAME
+                  MOVE 'output.txt' TO OUTPUT-NAME
+                  PERFORM ONE-JOB.
+             GO TO PROGRAM-DONE.
+
+      *Count JOBLIST.TXT's entries and note its first job's input name,
+      *so LOAD-CHECKPOINT has something to compare a checkpoint against
+      *before trusting it. Leaves CONTROL-FILE closed - MAIN-LOGIC
+      *reopens it fresh afterwards so BATCH-LOOP starts at line one.
+       SCAN-CONTROL-FILE.
+             MOVE 0 TO CONTROL-LINE-COUNT.
+             MOVE SPACES TO CONTROL-FIRST-JOB.
+             MOVE 'N' TO SCAN-EOF.
+             PERFORM SCAN-CONTROL-LOOP.
+             CLOSE CONTROL-FILE.
+
+       SCAN-CONTROL-LOOP.
+             IF SCAN-EOF NOT = 'Y'
+                  READ CONTROL-FILE
+                       AT END
+                            MOVE 'Y' TO SCAN-EOF
+                  END-READ
+                  IF SCAN-EOF NOT = 'Y'
+                       ADD 1 TO CONTROL-LINE-COUNT
+                       IF CONTROL-LINE-COUNT = 1
+                            MOVE JOB-INPUT-NAME TO CONTROL-FIRST-JOB
+                  END-IF
+                  GO TO SCAN-CONTROL-LOOP.
+
+      *Pick up JOBS-DONE from a checkpoint left by an earlier run of
+      *this same JOBLIST.TXT that didn't finish (0 if there is none,
+      *or if the checkpoint on disk was left by some other JOBLIST.TXT
+      *- a stale checkpoint from an abended run must never be applied
+      *to an unrelated later batch).
+       LOAD-CHECKPOINT.
+             MOVE 0 TO JOBS-DONE.
+             OPEN INPUT CHECKPOINT-FILE.
+             IF checkpoint-status = '00'
+                  READ CHECKPOINT-FILE
+                       AT END
+                            CONTINUE
+                       NOT AT END
+                            IF CKPT-JOB-COUNT = CONTROL-LINE-COUNT
+                               AND CKPT-FIRST-JOB = CONTROL-FIRST-JOB
+                                 MOVE CKPT-JOBS-DONE TO JOBS-DONE
+                            ELSE
+                                 DISPLAY "Checkpoint DDA.CKPT belongs "
+                                    "to a different JOBLIST.TXT - "
+                                    "ignoring it and starting fresh."
+                  END-READ
+                  CLOSE CHECKPOINT-FILE.
+
+      *Advance past however many job entries JOBS-DONE says already
+      *ran to completion, so a restarted batch resumes after them.
+       SKIP-COMPLETED-JOBS.
+             IF JOBS-DONE > 0
+                  DISPLAY "Resuming batch after " JOBS-DONE
+                     " previously completed job(s)."
+                  MOVE 1 TO JOBS-SKIPPED
+                  PERFORM SKIP-COMPLETED-JOBS-LOOP.
+
+       SKIP-COMPLETED-JOBS-LOOP.
+             IF JOBS-SKIPPED NOT > JOBS-DONE
+                  READ CONTROL-FILE
+                       AT END
+                            MOVE 'Y' TO END-OF-JOBS
+                  END-READ
+                  ADD 1 TO JOBS-SKIPPED
+                  GO TO SKIP-COMPLETED-JOBS-LOOP.
+
+      *Record how many jobs are now done, so a run interrupted after
+      *this point restarts at the next job instead of redoing it.
+      *Stamps the current JOBLIST.TXT's fingerprint alongside the
+      *count so LOAD-CHECKPOINT can tell this checkpoint apart from
+      *one left by some other control file.
+       SAVE-CHECKPOINT.
+             MOVE SPACES TO CHECKPOINT-REC.
+             MOVE JOBS-DONE TO CKPT-JOBS-DONE.
+             MOVE CONTROL-LINE-COUNT TO CKPT-JOB-COUNT.
+             MOVE CONTROL-FIRST-JOB TO CKPT-FIRST-JOB.
+             OPEN OUTPUT CHECKPOINT-FILE.
+             IF checkpoint-status = '00'
+                  WRITE CHECKPOINT-REC
+                  IF checkpoint-status NOT = '00'
+                       MOVE checkpoint-status TO STATUS-CODE
+                       PERFORM DESCRIBE-FILE-STATUS
+                       DISPLAY "Fail to write checkpoint file "
+                          "DDA.CKPT - file status " checkpoint-status
+                          " (" STATUS-DESC ")."
+                  END-IF
+                  CLOSE CHECKPOINT-FILE
+             ELSE
+                  MOVE checkpoint-status TO STATUS-CODE
+                  PERFORM DESCRIBE-FILE-STATUS
+                  DISPLAY "Fail to open checkpoint file DDA.CKPT - "
+                     "file status " checkpoint-status
+                     " (" STATUS-DESC ")."
+
+      *A batch run that reaches the end of JOBLIST.TXT is fully done,
+      *so reset the checkpoint back to zero for the next run.
+       CLEAR-CHECKPOINT.
+             MOVE 0 TO JOBS-DONE.
+             PERFORM SAVE-CHECKPOINT.
+
+      *Read one job entry at a time out of the control file and run it.
+       BATCH-LOOP.
+             IF END-OF-JOBS = 'Y'
+                  GO TO BATCH-LOOP-EXIT.
+             READ CONTROL-FILE
+                  AT END
+                       MOVE 'Y' TO END-OF-JOBS.
+             IF END-OF-JOBS = 'Y'
+                  GO TO BATCH-LOOP-EXIT.
+             MOVE JOB-INPUT-NAME TO INPUT-NAME.
+             MOVE JOB-OUTPUT-NAME TO OUTPUT-NAME.
+             PERFORM ONE-JOB.
+      *An aborted job (JOB-OK left 'N' by FILE-OPEN) does not count as
+      *done - leaving JOBS-DONE where it was means a restart retries
+      *it instead of skipping straight past it forever.
+             IF JOB-OK = 'Y'
+                  ADD 1 TO JOBS-DONE
+                  PERFORM SAVE-CHECKPOINT.
+             GO TO BATCH-LOOP.
+       BATCH-LOOP-EXIT.
+             EXIT.
+
+      *Plot one input/output pair, from opening its files to closing them.
+       ONE-JOB.
+             MOVE 1 TO INDEX-I.
+             MOVE 2 TO INDEX-J.
+             MOVE 1 TO COUNTER.
+             MOVE 1 TO Y-PRINT.
+             MOVE 0 TO NUM-OF-RECORDS.
              PERFORM FILE-OPEN.
-             PERFORM INIT-MATRIX.          
-             PERFORM READ-FIRST.
+      *READ-FIRST works out the canvas size before INIT-MATRIX draws
+      *the axes, so it has to run first.
+             IF JOB-OK = 'Y'
+                  PERFORM READ-FIRST
+                  PERFORM INIT-MATRIX
       *From now on, use COUNTER to iterate set. Starting with 1.
-             PERFORM READ-CONTENT.
-             
+                  PERFORM READ-CONTENT
+      *Shrink an oversize point set to fit the canvas, then validate.
+                  PERFORM SCALE-POINTS
+                  PERFORM VALIDATE-ALL-POINTS
       *Calculate lines for every pair
-             PERFORM CALCULATE-AND-FILL.             
-      
+                  PERFORM CALCULATE-AND-FILL
+                     THRU CALCULATE-AND-FILL-EXIT
       *Write the temporary table into the file. Starting from y = 22. Y-PRINT = 23.
-             PERFORM WRITE-FILE.
+                  PERFORM WRITE-FILE.
              PERFORM FILE-CLOSE.
-             GO TO PROGRAM-DONE.			 
- 
+             PERFORM WRITE-RUN-LOG-ENTRY.
+
 000800 PROGRAM-DONE.
 000900     STOP RUN.
 
@@ -110,25 +439,188 @@
             				
        PROCESSING-FIRST.
             MOVE X-COO TO TMP.
-            MOVE DIGIT(2) TO NUM-OF-RECORDS.            
+            MOVE DIGIT(2) TO NUM-OF-RECORDS.
             IF DIGIT(1) NOT = SPACE
                  MOVE TMP TO NUM-OF-RECORDS.
-       
+      *'C' alongside the record count switches on closed-polygon mode.
+            MOVE 'N' TO CLOSED-MODE.
+            IF REC-FLAG = 'C' OR REC-FLAG = 'c'
+                 MOVE 'Y' TO CLOSED-MODE.
+      *Optional canvas size after the closed-flag byte: rows off
+      *Y-COO's span, columns off HDR-CANVAS-COLS. Zero or blank on
+      *either keeps the 23 x 79 default.
+            MOVE 23 TO ACTUAL-ROWS.
+            MOVE 79 TO ACTUAL-COLS.
+            MOVE Y-COO TO TMP.
+            MOVE DIGIT(2) TO COO-MAGNITUDE.
+            IF DIGIT(1) NOT = SPACE
+                 MOVE TMP TO COO-MAGNITUDE.
+            IF COO-MAGNITUDE > 0
+                 MOVE COO-MAGNITUDE TO ACTUAL-ROWS.
+            MOVE HDR-CANVAS-COLS TO TMP.
+            MOVE DIGIT(2) TO COO-MAGNITUDE.
+            IF DIGIT(1) NOT = SPACE
+                 MOVE TMP TO COO-MAGNITUDE.
+            IF COO-MAGNITUDE > 0
+                 MOVE COO-MAGNITUDE TO ACTUAL-COLS.
+            PERFORM SET-CANVAS-DIMENSIONS.
+
+      *Derive the origin cell and the plotting bounds around it from
+      *the canvas size, so the axes stay centered whatever size the
+      *header record asked for.
+       SET-CANVAS-DIMENSIONS.
+            COMPUTE ORIGIN-ROW = (ACTUAL-ROWS + 1) / 2.
+            COMPUTE ORIGIN-COL = (ACTUAL-COLS + 1) / 2.
+            COMPUTE MIN-CANVAS-X = 1 - ORIGIN-COL.
+            COMPUTE MAX-CANVAS-X = ACTUAL-COLS - ORIGIN-COL.
+            COMPUTE MIN-CANVAS-Y = ORIGIN-ROW - ACTUAL-ROWS.
+            COMPUTE MAX-CANVAS-Y = ORIGIN-ROW - 1.
+
        PROCESSING-CONTENT.
       *Data is read into X-COO, Y-COO. When try to put them into POINT-SET.
               MOVE X-COO TO TMP.
-              MOVE DIGIT(2) TO X-POINT(COUNTER).            
+              MOVE DIGIT(2) TO COO-MAGNITUDE.
               IF DIGIT(1) NOT = SPACE
-                   MOVE TMP TO X-POINT(COUNTER).
-             
+                   MOVE TMP TO COO-MAGNITUDE.
+              IF X-SIGN = '-'
+                   COMPUTE X-POINT(COUNTER) = 0 - COO-MAGNITUDE
+              ELSE
+                   MOVE COO-MAGNITUDE TO X-POINT(COUNTER).
+
               MOVE Y-COO TO TMP.
-              MOVE DIGIT(2) TO Y-POINT(COUNTER).            
+              MOVE DIGIT(2) TO COO-MAGNITUDE.
               IF DIGIT(1) NOT = SPACE
-                   MOVE TMP TO Y-POINT(COUNTER).
-             
+                   MOVE TMP TO COO-MAGNITUDE.
+              IF Y-SIGN = '-'
+                   COMPUTE Y-POINT(COUNTER) = 0 - COO-MAGNITUDE
+              ELSE
+                   MOVE COO-MAGNITUDE TO Y-POINT(COUNTER).
+
+      *A non-space REC-FLAG on a content record picks the symbol used
+      *to draw the segment ending at this point; space keeps '*'.
+              IF REC-FLAG = SPACE
+                   MOVE '*' TO PLOT-SYMBOL(COUNTER)
+              ELSE
+                   MOVE REC-FLAG TO PLOT-SYMBOL(COUNTER).
+
+      *Validated later, by VALIDATE-ALL-POINTS, after SCALE-POINTS
+      *has had a chance to shrink an oversize point set to fit.
+
+      *Work out the smallest/largest X and Y across the whole point
+      *set, used by SCALE-POINTS to size a shrink factor.
+       FIND-EXTENTS.
+            MOVE 0 TO MIN-DATA-X MAX-DATA-X MIN-DATA-Y MAX-DATA-Y.
+            MOVE 0 TO MIN-DATA-X-REC MAX-DATA-X-REC
+               MIN-DATA-Y-REC MAX-DATA-Y-REC.
+            MOVE 1 TO COUNTER.
+            PERFORM FIND-EXTENTS-LOOP.
+            MOVE 1 TO COUNTER.
+
+       FIND-EXTENTS-LOOP.
+            IF COUNTER NOT > NUM-OF-RECORDS
+                 PERFORM UPDATE-EXTENT
+                 ADD 1 TO COUNTER
+                 GO TO FIND-EXTENTS-LOOP.
+
+       UPDATE-EXTENT.
+            IF X-POINT(COUNTER) < MIN-DATA-X
+                 MOVE X-POINT(COUNTER) TO MIN-DATA-X
+                 MOVE COUNTER TO MIN-DATA-X-REC.
+            IF X-POINT(COUNTER) > MAX-DATA-X
+                 MOVE X-POINT(COUNTER) TO MAX-DATA-X
+                 MOVE COUNTER TO MAX-DATA-X-REC.
+            IF Y-POINT(COUNTER) < MIN-DATA-Y
+                 MOVE Y-POINT(COUNTER) TO MIN-DATA-Y
+                 MOVE COUNTER TO MIN-DATA-Y-REC.
+            IF Y-POINT(COUNTER) > MAX-DATA-Y
+                 MOVE Y-POINT(COUNTER) TO MAX-DATA-Y
+                 MOVE COUNTER TO MAX-DATA-Y-REC.
+
+      *Shrink every point by the same factor when the point set is
+      *too big to fit the canvas, so large coordinate sets still
+      *plot instead of just getting rejected by VALIDATE-POINT.
+       SCALE-POINTS.
+            PERFORM FIND-EXTENTS.
+            COMPUTE DATA-EXTENT-X = MAX-DATA-X.
+            MOVE MAX-DATA-X-REC TO SCALE-DRIVER-X.
+            IF (0 - MIN-DATA-X) > DATA-EXTENT-X
+                 COMPUTE DATA-EXTENT-X = 0 - MIN-DATA-X
+                 MOVE MIN-DATA-X-REC TO SCALE-DRIVER-X.
+            COMPUTE DATA-EXTENT-Y = MAX-DATA-Y.
+            MOVE MAX-DATA-Y-REC TO SCALE-DRIVER-Y.
+            IF (0 - MIN-DATA-Y) > DATA-EXTENT-Y
+                 COMPUTE DATA-EXTENT-Y = 0 - MIN-DATA-Y
+                 MOVE MIN-DATA-Y-REC TO SCALE-DRIVER-Y.
+            MOVE 1 TO SCALE-FACTOR.
+            IF DATA-EXTENT-X > MAX-CANVAS-X
+                 COMPUTE SCALE-CANDIDATE =
+                    MAX-CANVAS-X / DATA-EXTENT-X
+                 IF SCALE-CANDIDATE < SCALE-FACTOR
+                      MOVE SCALE-CANDIDATE TO SCALE-FACTOR
+                      DISPLAY "Record " SCALE-DRIVER-X
+                         " has the largest X magnitude ("
+                         X-POINT(SCALE-DRIVER-X)
+                         ") - check it isn't a mistyped coordinate "
+                         "before trusting the scaled plot."
+                 END-IF.
+            IF DATA-EXTENT-Y > MAX-CANVAS-Y
+                 COMPUTE SCALE-CANDIDATE =
+                    MAX-CANVAS-Y / DATA-EXTENT-Y
+                 IF SCALE-CANDIDATE < SCALE-FACTOR
+                      MOVE SCALE-CANDIDATE TO SCALE-FACTOR
+                      DISPLAY "Record " SCALE-DRIVER-Y
+                         " has the largest Y magnitude ("
+                         Y-POINT(SCALE-DRIVER-Y)
+                         ") - check it isn't a mistyped coordinate "
+                         "before trusting the scaled plot."
+                 END-IF.
+            IF SCALE-FACTOR NOT = 1
+                 DISPLAY "Scaling points by factor " SCALE-FACTOR
+                    " to fit the " ACTUAL-COLS " x " ACTUAL-ROWS
+                    " canvas."
+                 MOVE 1 TO COUNTER
+                 PERFORM APPLY-SCALE-LOOP.
+
+       APPLY-SCALE-LOOP.
+            IF COUNTER NOT > NUM-OF-RECORDS
+                 COMPUTE X-POINT(COUNTER) ROUNDED =
+                    X-POINT(COUNTER) * SCALE-FACTOR
+                 COMPUTE Y-POINT(COUNTER) ROUNDED =
+                    Y-POINT(COUNTER) * SCALE-FACTOR
+                 ADD 1 TO COUNTER
+                 GO TO APPLY-SCALE-LOOP.
+
+      *Validate every point in the set, after SCALE-POINTS has had
+      *its chance to shrink the set to fit.
+       VALIDATE-ALL-POINTS.
+            MOVE 1 TO COUNTER.
+            PERFORM VALIDATE-ALL-LOOP.
+            MOVE 1 TO COUNTER.
+
+       VALIDATE-ALL-LOOP.
+            IF COUNTER NOT > NUM-OF-RECORDS
+                 PERFORM VALIDATE-POINT
+                 ADD 1 TO COUNTER
+                 GO TO VALIDATE-ALL-LOOP.
+
+      *Reject any point that falls outside the MATRIX plotting grid
+      *instead of letting CALCULATE-TWO-POINTS walk off the grid.
+       VALIDATE-POINT.
+             MOVE 'Y' TO REC-VALID(COUNTER).
+             IF X-POINT(COUNTER) > MAX-CANVAS-X
+                  OR X-POINT(COUNTER) < MIN-CANVAS-X
+                  OR Y-POINT(COUNTER) > MAX-CANVAS-Y
+                  OR Y-POINT(COUNTER) < MIN-CANVAS-Y
+                  MOVE 'N' TO REC-VALID(COUNTER)
+                  DISPLAY "Rejected record " COUNTER
+                     ": point (" X-POINT(COUNTER) ","
+                     Y-POINT(COUNTER) ") is outside the "
+                     MIN-CANVAS-X ".." MAX-CANVAS-X " x "
+                     MIN-CANVAS-Y ".." MAX-CANVAS-Y " plotting grid.".
+
 
        WRITE-FILE.
-            IF Y-PRINT  NOT > 23
+            IF Y-PRINT  NOT > ACTUAL-ROWS
                 MOVE ROWS(Y-PRINT) TO ROW
                 WRITE ROW
                 ADD 1 TO Y-PRINT
@@ -138,26 +630,29 @@
             MOVE SPACE TO MATRIX.
             PERFORM INIT-AXIS.
 
-      *Initialize the axis points first 
+      *Initialize the axis points first, crossing at the origin cell so
+      *the grid can plot all four quadrants around it.
        INIT-AXIS.
-            MOVE '+' TO SYMBOLS(23, 1).
-            MOVE 2 TO COUNTER.
+            MOVE '+' TO SYMBOLS(ORIGIN-ROW, ORIGIN-COL).
+            MOVE 1 TO COUNTER.
             PERFORM INIT-X.
-            MOVE 22 TO COUNTER.
+            MOVE ACTUAL-ROWS TO COUNTER.
             PERFORM INIT-Y.
             MOVE 1 TO COUNTER.
-       
+
        INIT-X.
-      *start with (23,2). (in axis, which is (1,0))
-            IF COUNTER < 80  
-                MOVE '-' TO SYMBOLS(23, COUNTER)
+      *Draw the x-axis across ORIGIN-ROW, skipping the origin cell itself.
+            IF COUNTER NOT > ACTUAL-COLS
+                IF COUNTER NOT = ORIGIN-COL
+                     MOVE '-' TO SYMBOLS(ORIGIN-ROW, COUNTER)
                 ADD 1 TO COUNTER
                 GO TO INIT-X.
 
        INIT-Y.
-      *start with (22,1). (in axis, which is (0,1))
+      *Draw the y-axis down ORIGIN-COL, skipping the origin cell itself.
             IF COUNTER not < 1
-                MOVE '|' TO SYMBOLS(COUNTER, 1)
+                IF COUNTER NOT = ORIGIN-ROW
+                     MOVE '|' TO SYMBOLS(COUNTER, ORIGIN-COL)
                 SUBTRACT 1 FROM COUNTER
                 GO TO INIT-Y.
 				
@@ -165,10 +660,50 @@
       * Main logic for calculation
        CALCULATE-AND-FILL.
       *Specifies when and where to calculate
-      *Calculate slope, determine X-Y, Set up traveller point.
-	        COMPUTE SLOPE = ( Y-POINT(INDEX-J) - 
-			Y-POINT(INDEX-I) ) / ( X-POINT(INDEX-J) 
-             - X-POINT(INDEX-I) ).
+      *Skip any segment that touches a rejected out-of-range point.
+            IF REC-VALID(INDEX-I) = 'N' OR REC-VALID(INDEX-J) = 'N'
+                 DISPLAY "Skipped segment " INDEX-I " - " INDEX-J
+                    " because of a rejected point."
+                 ADD 1 TO INDEX-J
+                 ADD 1 TO INDEX-I
+                 IF INDEX-J NOT > NUM-OF-RECORDS
+                      GO TO CALCULATE-AND-FILL
+                 ELSE
+                      GO TO CALCULATE-AND-FILL-EXIT.
+            PERFORM DRAW-SEGMENT.
+            ADD 1 TO INDEX-J.
+            ADD 1 TO INDEX-I.
+
+            IF INDEX-J NOT > NUM-OF-RECORDS
+                   GO TO CALCULATE-AND-FILL.
+
+       CALCULATE-AND-FILL-EXIT.
+      *When closed-polygon mode is on, join the last point back to the
+      *first one so the figure comes out as a closed shape.
+            IF CLOSED-MODE = 'Y' AND NUM-OF-RECORDS > 2
+                 MOVE NUM-OF-RECORDS TO INDEX-I
+                 MOVE 1 TO INDEX-J
+                 IF REC-VALID(INDEX-I) = 'Y'
+                      AND REC-VALID(INDEX-J) = 'Y'
+                      PERFORM DRAW-SEGMENT
+                 ELSE
+                      DISPLAY "Skipped closing segment "
+                         INDEX-I " - " INDEX-J
+                         " because of a rejected point.".
+
+      *Calculate slope, determine X-Y, set up the traveller point, then
+      *draw the segment between INDEX-I and INDEX-J.
+       DRAW-SEGMENT.
+      *A segment aligning to the y axis has no finite slope - skip the
+      *division so it doesn't take the job down, and let the X-Y = 2
+      *case below draw it on X-POINT/Y-POINT alone.
+            IF X-POINT(INDEX-I) = X-POINT(INDEX-J)
+                 MOVE 0 TO SLOPE
+            ELSE
+	            COMPUTE SLOPE = ( Y-POINT(INDEX-J) -
+			    Y-POINT(INDEX-I) ) / ( X-POINT(INDEX-J)
+                 - X-POINT(INDEX-I) )
+            END-IF.
       *First, set up which end to start
            
       *The case aligning to y axis ...
@@ -226,47 +761,72 @@
    
             MOVE TRAVELLER-X TO FIRST-POINT-X.
             MOVE TRAVELLER-Y TO FIRST-POINT-Y.
-            PERFORM CALCULATE-TWO-POINTS.       
-            ADD 1 TO INDEX-J.
-            ADD 1 TO INDEX-I.				   
-				   
-            IF INDEX-J NOT > NUM-OF-RECORDS
-                   GO TO CALCULATE-AND-FILL.
-			
-	
+      *Draw with the symbol requested at the segment's destination point.
+            MOVE PLOT-SYMBOL(INDEX-J) TO CURRENT-SYMBOL.
+            PERFORM CALCULATE-TWO-POINTS.
+            PERFORM WRITE-SEGMENT-REPORT.
+
+      *Append a line to the segment summary report for the segment
+      *just drawn between INDEX-I and INDEX-J.
+       WRITE-SEGMENT-REPORT.
+      *Restore REPORT-LINE's FILLER text (e.g. " TO ") to its VALUE
+      *before filling in this row - WRITE-REPORT-HEADER's MOVE into
+      *the same record area would otherwise leave it blank.
+            INITIALIZE REPORT-LINE WITH FILLER ALL TO VALUE.
+            ADD 1 TO SEGMENT-NO.
+            COMPUTE SEGMENT-DX = X-POINT(INDEX-J) - X-POINT(INDEX-I).
+            COMPUTE SEGMENT-DY = Y-POINT(INDEX-J) - Y-POINT(INDEX-I).
+            COMPUTE SEGMENT-LENGTH =
+               FUNCTION SQRT((SEGMENT-DX ** 2) + (SEGMENT-DY ** 2)).
+            MOVE SEGMENT-NO TO RL-SEG-NO.
+            MOVE X-POINT(INDEX-I) TO RL-X1.
+            MOVE Y-POINT(INDEX-I) TO RL-Y1.
+            MOVE X-POINT(INDEX-J) TO RL-X2.
+            MOVE Y-POINT(INDEX-J) TO RL-Y2.
+            MOVE SLOPE TO RL-SLOPE.
+            MOVE SEGMENT-LENGTH TO RL-LENGTH.
+            WRITE REPORT-LINE.
+            IF report-status NOT = '00'
+                 MOVE report-status TO STATUS-CODE
+                 PERFORM DESCRIBE-FILE-STATUS
+                 DISPLAY "Fail to write segment report line "
+                   " - file status " report-status
+                   " (" STATUS-DESC ")."
+
       *Here we have the INDEX-I, INDEX-J. We update the line between two points here.
        CALCULATE-TWO-POINTS.
-            COMPUTE TEMP-X = 23 - TRAVELLER-Y
-            COMPUTE TEMP-Y = TRAVELLER-X + 1
+            COMPUTE TEMP-X = ORIGIN-ROW - TRAVELLER-Y
+            COMPUTE TEMP-Y = ORIGIN-COL + TRAVELLER-X
       *Trivial case here, aligning with y axis.
           	IF X-Y = 2
-                AND TRAVELLER-Y NOT > SECOND-POINTER 
-      *Now, set (TRAVELLER-X ,TRAVELLER-Y), WHICH IS (23-TRAVELLER-Y , TRAVELLER-X + 1)
+                AND TRAVELLER-Y NOT > SECOND-POINTER
+      *Now, set (TRAVELLER-X ,TRAVELLER-Y), which maps to
+      *(ORIGIN-ROW - TRAVELLER-Y , ORIGIN-COL + TRAVELLER-X)
                       
-                      MOVE '*' TO SYMBOLS(TEMP-X, TEMP-Y)
+                      MOVE CURRENT-SYMBOL TO SYMBOLS(TEMP-X, TEMP-Y)
                       ADD 1 TO TRAVELLER-Y
-                      GO TO CALCULATE-TWO-POINTS.					  
+                      GO TO CALCULATE-TWO-POINTS.
       * For this case, we propagate in x axis.
-            
+
             IF X-Y = 0 AND TRAVELLER-X NOT > SECOND-POINTER
-               MOVE '*' TO SYMBOLS(TEMP-X, TEMP-Y)  
+               MOVE CURRENT-SYMBOL TO SYMBOLS(TEMP-X, TEMP-Y)
                ADD 1 TO TRAVELLER-X
       * Compute current traveller-y
-               COMPUTE FLOAT  =  FIRST-POINT-Y 
+               COMPUTE FLOAT-VAL  =  FIRST-POINT-Y 
                 + ( SLOPE * (TRAVELLER-X - FIRST-POINT-X) )
-               COMPUTE TRAVELLER-Y ROUNDED = FLOAT
+               COMPUTE TRAVELLER-Y ROUNDED = FLOAT-VAL
                GO TO CALCULATE-TWO-POINTS.				   
 
       * For this case, we propagate in y axis.
             IF X-Y = 1 AND TRAVELLER-Y NOT > SECOND-POINTER
 
-               MOVE '*' TO SYMBOLS(TEMP-X, TEMP-Y)
+               MOVE CURRENT-SYMBOL TO SYMBOLS(TEMP-X, TEMP-Y)
                
                ADD 1 TO TRAVELLER-Y
       * Compute current traveller-x
-               COMPUTE FLOAT =  FIRST-POINT-X +
+               COMPUTE FLOAT-VAL =  FIRST-POINT-X +
                ( 1 / SLOPE * (TRAVELLER-Y - FIRST-POINT-Y) )
-               COMPUTE TRAVELLER-X ROUNDED = FLOAT 
+               COMPUTE TRAVELLER-X ROUNDED = FLOAT-VAL 
                GO TO CALCULATE-TWO-POINTS.	
                			   
                         
@@ -284,20 +844,111 @@
 				
 				
 
-      *Start opening the file 
+      *Start opening the file
        FILE-OPEN.
+            MOVE 'Y' TO JOB-OK.
             OPEN INPUT INPUT-FILE.
             IF in-file  not = '00'
-                DISPLAY "Fail to open the file"
-                  " input.txt. Program terminates."
-                 GO TO PROGRAM-DONE.
-
-            OPEN OUTPUT OUTPUT-FILE.
-            IF out-file not = '00'
-                 DISPLAY "Fail to open the file"
-                  " output.txt. Program terminates"
-                 GO TO PROGRAM-DONE.
-             
+                MOVE in-file TO STATUS-CODE
+                PERFORM DESCRIBE-FILE-STATUS
+                DISPLAY "Fail to open input file "
+                  INPUT-NAME " - file status " in-file
+                  " (" STATUS-DESC ")."
+                MOVE 'N' TO JOB-OK
+            ELSE
+                OPEN OUTPUT OUTPUT-FILE
+                IF out-file not = '00'
+                     MOVE out-file TO STATUS-CODE
+                     PERFORM DESCRIBE-FILE-STATUS
+                     DISPLAY "Fail to open output file "
+                       OUTPUT-NAME " - file status " out-file
+                       " (" STATUS-DESC ")."
+                     MOVE 'N' TO JOB-OK
+                     CLOSE INPUT-FILE
+                ELSE
+                     PERFORM OPEN-REPORT-FILE.
+
+      *Translate a FILE STATUS code into the cause a maintainer
+      *reading the run log would actually want, instead of just the
+      *bare two-digit code.
+       DESCRIBE-FILE-STATUS.
+            EVALUATE STATUS-CODE
+                WHEN '05'
+                     MOVE "optional file is missing" TO STATUS-DESC
+                WHEN '30'
+                     MOVE "permanent I/O error" TO STATUS-DESC
+                WHEN '35'
+                     MOVE "file does not exist" TO STATUS-DESC
+                WHEN '37'
+                     MOVE "open mode not supported for this device"
+                        TO STATUS-DESC
+                WHEN '39'
+                     MOVE "fixed file attributes do not match"
+                        TO STATUS-DESC
+                WHEN '41'
+                     MOVE "file is already open" TO STATUS-DESC
+                WHEN '46'
+                     MOVE "read past end of file" TO STATUS-DESC
+                WHEN OTHER
+                     MOVE "unrecognized file status" TO STATUS-DESC
+            END-EVALUATE.
+
+      *Segment report shares OUTPUT-FILE's base name with a ".rpt"
+      *suffix, e.g. output.txt -> output.txt.rpt.
+       OPEN-REPORT-FILE.
+            MOVE SPACES TO REPORT-NAME.
+            STRING OUTPUT-NAME DELIMITED BY SPACE
+                   ".rpt" DELIMITED BY SIZE
+                   INTO REPORT-NAME.
+            OPEN OUTPUT REPORT-FILE.
+            IF report-status not = '00'
+                 MOVE report-status TO STATUS-CODE
+                 PERFORM DESCRIBE-FILE-STATUS
+                 DISPLAY "Fail to open report file "
+                   REPORT-NAME " - file status " report-status
+                   " (" STATUS-DESC ")."
+                 MOVE 'N' TO JOB-OK
+                 CLOSE INPUT-FILE OUTPUT-FILE
+            ELSE
+                 MOVE 0 TO SEGMENT-NO
+                 PERFORM WRITE-REPORT-HEADER.
+
+      *Column header line for the segment summary report. Uses its
+      *own record area so the STRING below can't clobber REPORT-LINE's
+      *FILLER text, which every data row after it relies on.
+       WRITE-REPORT-HEADER.
+            MOVE SPACES TO REPORT-HEADER-LINE.
+            STRING "SEG   ENDPOINTS" DELIMITED BY SIZE
+                   "                    SLOPE     LENGTH"
+                      DELIMITED BY SIZE
+                   INTO REPORT-HEADER-LINE.
+            MOVE REPORT-HEADER-LINE TO REPORT-LINE.
+            WRITE REPORT-LINE.
+
       * Close the file
        FILE-CLOSE.
-            CLOSE INPUT-FILE OUTPUT-FILE.   
+            IF JOB-OK = 'Y'
+                 CLOSE INPUT-FILE OUTPUT-FILE REPORT-FILE.
+
+      *Append one line to DDARUN.LOG for the job just run - opened in
+      *EXTEND mode so every execution's entry is kept, not just the
+      *last one.
+       WRITE-RUN-LOG-ENTRY.
+            MOVE SPACES TO RUN-LOG-LINE.
+            MOVE INPUT-NAME TO RL-LOG-INPUT.
+            MOVE NUM-OF-RECORDS TO RL-LOG-RECORDS.
+            IF JOB-OK = 'Y'
+                 MOVE "COMPLETED" TO RL-LOG-STATUS
+            ELSE
+                 MOVE "ABORTED" TO RL-LOG-STATUS.
+            OPEN EXTEND RUN-LOG-FILE.
+            IF run-log-status not = '00'
+                 OPEN OUTPUT RUN-LOG-FILE.
+            IF run-log-status = '00'
+                 WRITE RUN-LOG-LINE
+                 CLOSE RUN-LOG-FILE
+            ELSE
+                 MOVE run-log-status TO STATUS-CODE
+                 PERFORM DESCRIBE-FILE-STATUS
+                 DISPLAY "Fail to open run log DDARUN.LOG - file "
+                    "status " run-log-status " (" STATUS-DESC ")."
